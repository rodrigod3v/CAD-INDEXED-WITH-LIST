@@ -0,0 +1,114 @@
+      ******************************************************************
+      * Author:Rodrigo Orlando
+      * Date:23/10/2022
+      * Purpose:relatorio impresso de contatos de CONTATOS.DAT
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCONT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTATOS ASSIGN TO
+               'C:\Users\777\Desktop\ESTUDOS\CADV2\CONTATOS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+           COPY DB_CONTT.
+
+       WORKING-STORAGE SECTION.
+         77 WS-FS                             PIC 99.
+           88 FS-OK                           VALUE 0.
+         77 WS-EOF                            PIC X.
+           88 EOF-OK                          VALUE 'S' FALSE 'N'.
+         77 WS-TOTAL                          PIC 9(04) VALUE 0.
+         77 WS-PAGINA                         PIC 9(03) VALUE 0.
+         77 WS-LINHA                          PIC 9(02) VALUE 0.
+         77 WS-MAX-LINHAS                     PIC 9(02) VALUE 20.
+
+         01 WS-DATA-ATUAL.
+           03 WS-DA-ANO                       PIC 9(04).
+           03 WS-DA-MES                       PIC 9(02).
+           03 WS-DA-DIA                       PIC 9(02).
+           03 FILLER                          PIC X(14).
+         77 WS-DATA-FORMATADA                 PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE       TO WS-DATA-ATUAL
+           STRING WS-DA-DIA '/' WS-DA-MES '/' WS-DA-ANO
+               DELIMITED BY SIZE INTO WS-DATA-FORMATADA
+           END-STRING
+
+           SET EOF-OK                       TO FALSE
+           MOVE 0                           TO WS-TOTAL
+           MOVE 0                           TO WS-PAGINA
+           MOVE 0                           TO WS-LINHA
+
+           OPEN INPUT CONTATOS
+
+           IF FS-OK THEN
+               PERFORM P200-IMPRIME THRU P200-FIM UNTIL EOF-OK
+
+               DISPLAY ' '
+               DISPLAY '---------------------------------------'
+               DISPLAY 'TOTAL DE CONTATOS REGISTRADOS: ' WS-TOTAL
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUEIVO DE CONTATOS'
+               DISPLAY 'FILE STATUS: ' WS-FS
+           END-IF
+
+           CLOSE CONTATOS
+
+           PERFORM P900-FIM
+           .
+
+       P200-IMPRIME.
+           READ CONTATOS NEXT RECORD
+               AT END
+                   SET EOF-OK TO TRUE
+               NOT AT END
+                   IF WS-LINHA EQUAL 0
+                       PERFORM P210-CABECALHO THRU P210-FIM
+                   END-IF
+
+                   ADD 1 TO WS-TOTAL
+                   ADD 1 TO WS-LINHA
+
+                   DISPLAY ID-CONTATO ' ' NM-CONTATO ' '
+                       TEL-CONTATO ' ' EMAIL-CONTATO
+
+                   IF WS-LINHA IS GREATER THAN OR EQUAL TO WS-MAX-LINHAS
+                       MOVE 0 TO WS-LINHA
+                   END-IF
+           END-READ
+           .
+       P200-FIM.
+
+       P210-CABECALHO.
+           ADD 1 TO WS-PAGINA
+
+           DISPLAY ' '
+           DISPLAY 'RELATORIO DE CONTATOS   DATA: ' WS-DATA-FORMATADA
+               '   PAGINA: ' WS-PAGINA
+           DISPLAY '---------------------------------------'
+           DISPLAY 'ID  NOME                   TELEFONE       E-MAIL'
+           DISPLAY '---------------------------------------'
+           .
+       P210-FIM.
+
+       P900-FIM.
+           GOBACK.
+       END PROGRAM RELCONT.
