@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: DB_AUDIT
+      * Purpose: layout do registro de AUDITORIA.DAT (FD AUDITORIA)
+      ******************************************************************
+       01  REG-AUDITORIA.
+           05 AUD-ID-CONTATO                  PIC 9(02).
+           05 FILLER                          PIC X(01) VALUE SPACE.
+           05 AUD-OPERACAO                    PIC X(01).
+           05 FILLER                          PIC X(01) VALUE SPACE.
+           05 AUD-DATA-HORA                   PIC X(19).
