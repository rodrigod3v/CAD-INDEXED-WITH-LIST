@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: DB_TRANS
+      * Purpose: layout do registro de TRANSACOES.DAT (FD TRANSACOES)
+      * usado pela carga em lote (modo batch) de CADCONTT
+      ******************************************************************
+       01  REG-TRANSACAO.
+           05 TRA-ID-CONTATO                  PIC 9(02).
+           05 TRA-NM-CONTATO                  PIC X(30).
+           05 TRA-TEL-CONTATO                 PIC X(15).
+           05 TRA-EMAIL-CONTATO               PIC X(40).
+           05 TRA-END-CONTATO                 PIC X(50).
