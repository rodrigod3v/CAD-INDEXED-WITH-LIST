@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: DB_CONTT
+      * Purpose: layout do registro de CONTATOS.DAT (FD CONTATOS)
+      ******************************************************************
+       01  REG-CONTATOS.
+           05 ID-CONTATO                      PIC 9(02).
+           05 NM-CONTATO                      PIC X(30).
+           05 TEL-CONTATO                     PIC X(15).
+           05 EMAIL-CONTATO                   PIC X(40).
+           05 END-CONTATO                     PIC X(50).
