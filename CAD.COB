@@ -11,37 +11,97 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
-           INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-                SELECT CONTATOS ASSIGN TO
-                'C:\Users\777\Desktop\ESTUDOS\CADV2\CONTATOS.DAT'
-                ORGANISATION IS INDEXED
-                ACCESS MODE IS RANDOM
-                RECORD KEY IS ID-CONTATO
-                FILE STATUS IS WS-FS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTATOS ASSIGN TO
+               'C:\Users\777\Desktop\ESTUDOS\CADV2\CONTATOS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+
+           SELECT AUDITORIA ASSIGN TO
+               'C:\Users\777\Desktop\ESTUDOS\CADV2\AUDITORIA.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-AUD.
+
+           SELECT TRANSACOES ASSIGN TO
+               'C:\Users\777\Desktop\ESTUDOS\CADV2\TRANSACOES.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-TRA.
 
        DATA DIVISION.
        FILE SECTION.
        FD CONTATOS.
            COPY DB_CONTT.
 
+       FD AUDITORIA.
+           COPY DB_AUDIT.
+
+       FD TRANSACOES.
+           COPY DB_TRANS.
+
        WORKING-STORAGE SECTION.
-         01 WS-REGISTRO                     PIC X(32) VALUE SPACES.
+         01 WS-REGISTRO                     PIC X(137) VALUE SPACES.
          01 FILLER REDEFINES WS-REGISTRO.
            03 WS-ID-CONTATO                 PIC 9(02).
            03 WS-NM-CONTATO                 PIC X(30).
+           03 WS-TEL-CONTATO                PIC X(15).
+           03 WS-EMAIL-CONTATO              PIC X(40).
+           03 WS-END-CONTATO                PIC X(50).
          77 WS-FS                                   PIC 99.
            88 FS-OK                                VALUE 0.
          77 WS-EOF                          PIC X.
            88 EOF-OK                        VALUE 'S' FALSE 'N'.
          77 WS-EXIT                         PIC X     VALUE 'N'.
            88 EXIT-OK                       VALUE 'N' FALSE 'S'.
+         77 WS-OPERACAO                     PIC X.
+           88 OP-INSERIR                    VALUE 'I'.
+           88 OP-ALTERAR                    VALUE 'A'.
+           88 OP-EXCLUIR                    VALUE 'E'.
+         77 WS-DUPLICADO                    PIC X     VALUE 'N'.
+           88 NOME-DUPLICADO                VALUE 'S'.
+         77 WS-ID-ENCONTRADO                PIC 9(02).
+         77 WS-CONFIRMA                     PIC X.
+           88 CONFIRMA-SIM                  VALUE 'S'.
+         77 WS-FS-AUD                       PIC 99.
+         77 WS-AUD-OPERACAO                 PIC X.
+         77 WS-DATA-HORA                    PIC X(19).
+         01 WS-DATA-HORA-NUM.
+           03 WS-DH-ANO                     PIC 9(04).
+           03 WS-DH-MES                     PIC 9(02).
+           03 WS-DH-DIA                     PIC 9(02).
+           03 WS-DH-HORA                    PIC 9(02).
+           03 WS-DH-MIN                     PIC 9(02).
+           03 WS-DH-SEG                     PIC 9(02).
+           03 FILLER                        PIC X(06).
+         77 WS-FS-TRA                       PIC 99.
+         77 WS-MODO                         PIC X     VALUE 'I'.
+           88 MODO-BATCH                    VALUE 'B'.
+         77 WS-ID-ALPHA                     PIC X(02).
+         77 WS-ID-VALIDO                    PIC X     VALUE 'N'.
+           88 ID-VALIDO                     VALUE 'S'.
+         77 WS-NOME-VALIDO                  PIC X     VALUE 'N'.
+           88 NOME-VALIDO                   VALUE 'S'.
+
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
            DISPLAY '*** CADASTRO DE CONTATO ***'
-           SET EXIT-OK               TO FALSE
-           PERFORM P300-CADASTRA     THRU P300-FIM UNTIL EXIT-OK
+           DISPLAY 'MODO DE OPERACAO: <I>NTERATIVO  <B>ATCH'
+           ACCEPT WS-MODO
+
+           IF MODO-BATCH
+               PERFORM P400-BATCH        THRU P400-FIM
+           ELSE
+               SET EXIT-OK               TO FALSE
+               PERFORM P300-CADASTRA     THRU P300-FIM UNTIL EXIT-OK
+           END-IF
+
            PERFORM P900-FIM
            .
 
@@ -49,45 +109,350 @@
            SET EOF-OK               TO FALSE
            SET FS-OK                TO TRUE
 
-           DISPLAY 'PARA REGISTRAR CONTATO, INFORME: '
-           DISPLAY 'NUMERO PARA INDENTIFICACAO:'
-           ACCEPT WS-ID-CONTATO
+           DISPLAY 'OPERACAO: <I>NSERIR  <A>LTERAR  <E>XCLUIR'
+           ACCEPT WS-OPERACAO
+
+           PERFORM P220-LE-ID-VALIDO THRU P220-FIM
+
+           PERFORM P210-ABRE-CONTATOS THRU P210-FIM
+
+           IF FS-OK THEN
+               EVALUATE TRUE
+                   WHEN OP-ALTERAR
+                       PERFORM P320-ALTERA THRU P320-FIM
+                   WHEN OP-EXCLUIR
+                       PERFORM P330-EXCLUI THRU P330-FIM
+                   WHEN OTHER
+                       PERFORM P310-INSERE THRU P310-FIM
+               END-EVALUATE
+           END-IF
+
+           CLOSE CONTATOS
+
+           DISPLAY 'DESEJA CONTINUAR? <S> - <N>'
+           ACCEPT WS-EXIT
+
+           .
+       P300-FIM.
+
+       P310-INSERE.
            DISPLAY 'NOME DO CONTATO: '
-           ACCEPT WS-NM-CONTATO
+           PERFORM P230-LE-NOME-VALIDO THRU P230-FIM
+           DISPLAY 'TELEFONE DO CONTATO: '
+           ACCEPT WS-TEL-CONTATO
+           DISPLAY 'E-MAIL DO CONTATO: '
+           ACCEPT WS-EMAIL-CONTATO
+           DISPLAY 'ENDERECO DO CONTATO: '
+           ACCEPT WS-END-CONTATO
 
+           PERFORM P350-GRAVA-CONTATO THRU P350-FIM
+           .
+       P310-FIM.
 
-           OPEN I-O CONTATOS
+      ******************************************************************
+      * P350-GRAVA-CONTATO: verifica duplicidade de nome e grava
+      * REG-CONTATOS a partir de WS-ID-CONTATO/WS-NM-CONTATO/etc, ja
+      * populados pelo chamador (ACCEPT interativo ou leitura de
+      * TRANSACOES em lote).
+      ******************************************************************
+       P350-GRAVA-CONTATO.
+           PERFORM P340-VERIFICA-DUPLICADO THRU P340-FIM
 
-           IF WS-FS EQUAL 35 THEN
-               OPEN OUTPUT CONTATOS
+           MOVE 'S'                      TO WS-CONFIRMA
+           IF NOME-DUPLICADO
+               DISPLAY 'ATENCAO: NOME SEMELHANTE JA CADASTRADO'
+               DISPLAY 'ID DO CONTATO EXISTENTE: ' WS-ID-ENCONTRADO
+               IF MODO-BATCH
+                   MOVE 'N'               TO WS-CONFIRMA
+                   DISPLAY 'REGISTRO IGNORADO NO MODO BATCH'
+               ELSE
+                   DISPLAY 'GRAVAR MESMO ASSIM? <S> - <N>'
+                   ACCEPT WS-CONFIRMA
+               END-IF
            END-IF
 
-           IF FS-OK  THEN
-            MOVE WS-ID-CONTATO            TO ID-CONTATO
-            MOVE WS-NM-CONTATO            TO NM-CONTATO
+           IF CONFIRMA-SIM
+               MOVE WS-ID-CONTATO            TO ID-CONTATO
+               MOVE WS-NM-CONTATO            TO NM-CONTATO
+               MOVE WS-TEL-CONTATO           TO TEL-CONTATO
+               MOVE WS-EMAIL-CONTATO         TO EMAIL-CONTATO
+               MOVE WS-END-CONTATO           TO END-CONTATO
 
-            WRITE REG-CONTATOS
-                  INVALID KEY
-                  DISPLAY 'CONTATO JA CADASTRADO'
-                  NOT INVALID KEY
-                  DISPLAY 'CONTATO GRAVADO COM SUCESSO!'
-           END-WRITE
+               WRITE REG-CONTATOS
+                     INVALID KEY
+                     PERFORM P360-TRATA-ERRO-GRAVACAO THRU P360-FIM
+                     NOT INVALID KEY
+                     DISPLAY 'CONTATO GRAVADO COM SUCESSO!'
+                     MOVE 'I'                  TO WS-AUD-OPERACAO
+                     PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
+               END-WRITE
            ELSE
-            DISPLAY 'ERRO AO ABRIR O ARQUEIVO DE CONTATOS'
-            DISPLAY 'FILE STATUS: ' WS-FS
-            END-IF
+               IF NOT MODO-BATCH
+                   DISPLAY 'GRAVACAO CANCELADA PELO USUARIO'
+               END-IF
+           END-IF
+           .
+       P350-FIM.
 
-            CLOSE CONTATOS
+       P340-VERIFICA-DUPLICADO.
+           MOVE 'N'                      TO WS-DUPLICADO
+           MOVE WS-NM-CONTATO            TO NM-CONTATO
 
-           DISPLAY 'DESEJA CONTINUAR? <S> - <N>'
-           ACCEPT WS-EXIT
+           READ CONTATOS KEY IS NM-CONTATO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'S'               TO WS-DUPLICADO
+                   MOVE ID-CONTATO        TO WS-ID-ENCONTRADO
+           END-READ
+           .
+       P340-FIM.
+
+       P320-ALTERA.
+           MOVE WS-ID-CONTATO            TO ID-CONTATO
+
+           READ CONTATOS
+               INVALID KEY
+                   DISPLAY 'CONTATO NAO ENCONTRADO'
+               NOT INVALID KEY
+                   DISPLAY 'NOVO NOME DO CONTATO: '
+                   PERFORM P230-LE-NOME-VALIDO THRU P230-FIM
+                   DISPLAY 'NOVO TELEFONE DO CONTATO: '
+                   ACCEPT WS-TEL-CONTATO
+                   DISPLAY 'NOVO E-MAIL DO CONTATO: '
+                   ACCEPT WS-EMAIL-CONTATO
+                   DISPLAY 'NOVO ENDERECO DO CONTATO: '
+                   ACCEPT WS-END-CONTATO
 
+                   PERFORM P340-VERIFICA-DUPLICADO THRU P340-FIM
+                   MOVE WS-ID-CONTATO       TO ID-CONTATO
+
+                   MOVE 'S'                 TO WS-CONFIRMA
+                   IF NOME-DUPLICADO AND WS-ID-ENCONTRADO
+                       NOT EQUAL WS-ID-CONTATO
+                       DISPLAY 'ATENCAO: NOME SEMELHANTE JA CADASTRADO'
+                       DISPLAY 'ID DO CONTATO EXISTENTE: '
+                           WS-ID-ENCONTRADO
+                       DISPLAY 'GRAVAR MESMO ASSIM? <S> - <N>'
+                       ACCEPT WS-CONFIRMA
+                   END-IF
+
+                   IF CONFIRMA-SIM
+                       MOVE WS-NM-CONTATO       TO NM-CONTATO
+                       MOVE WS-TEL-CONTATO      TO TEL-CONTATO
+                       MOVE WS-EMAIL-CONTATO    TO EMAIL-CONTATO
+                       MOVE WS-END-CONTATO      TO END-CONTATO
+
+                       REWRITE REG-CONTATOS
+                           INVALID KEY
+                               PERFORM P360-TRATA-ERRO-GRAVACAO
+                                   THRU P360-FIM
+                           NOT INVALID KEY
+                               DISPLAY 'CONTATO ALTERADO COM SUCESSO!'
+                               MOVE 'A'          TO WS-AUD-OPERACAO
+                               PERFORM P800-GRAVA-AUDITORIA
+                                   THRU P800-FIM
+                       END-REWRITE
+                   ELSE
+                       DISPLAY 'ALTERACAO CANCELADA PELO USUARIO'
+                   END-IF
+           END-READ
            .
+       P320-FIM.
 
+       P330-EXCLUI.
+           MOVE WS-ID-CONTATO            TO ID-CONTATO
 
-       P300-FIM.
-       P900-FIM.
+           READ CONTATOS
+               INVALID KEY
+                   DISPLAY 'CONTATO NAO ENCONTRADO'
+               NOT INVALID KEY
+                   DELETE CONTATOS
+                       INVALID KEY
+                           PERFORM P360-TRATA-ERRO-GRAVACAO
+                               THRU P360-FIM
+                       NOT INVALID KEY
+                           DISPLAY 'CONTATO EXCLUIDO COM SUCESSO!'
+                           MOVE 'E'              TO WS-AUD-OPERACAO
+                           PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
+                   END-DELETE
+           END-READ
+           .
+       P330-FIM.
+
+      ******************************************************************
+      * P210-ABRE-CONTATOS: abre CONTATOS em I-O e trata WS-FS de forma
+      * especifica por codigo (arquivo inexistente, modo invalido,
+      * bloqueado etc). Chave duplicada (22) e disco cheio/limite
+      * excedido (24) nunca ocorrem em um OPEN - sao tratados em
+      * P360-TRATA-ERRO-GRAVACAO, apos WRITE/REWRITE/DELETE. Quando o
+      * arquivo nao existe (35), e criado vazio e reaberto em I-O, para
+      * que ALTERAR/EXCLUIR possam fazer READ normalmente (resultando
+      * em CONTATO NAO ENCONTRADO) em vez de operar num arquivo aberto
+      * apenas para OUTPUT.
+      ******************************************************************
+       P210-ABRE-CONTATOS.
+           OPEN I-O CONTATOS
 
+           EVALUATE WS-FS
+               WHEN 00
+                   CONTINUE
+               WHEN 05
+                   CONTINUE
+               WHEN 35
+                   DISPLAY 'ARQUIVO DE CONTATOS INEXISTENTE, CRIANDO...'
+                   OPEN OUTPUT CONTATOS
+                   CLOSE CONTATOS
+                   OPEN I-O CONTATOS
+               WHEN 37
+                   DISPLAY 'MODO DE ABERTURA INVALIDO PARA O ARQUIVO'
+               WHEN 41
+                   DISPLAY 'ARQUIVO DE CONTATOS JA ESTA ABERTO'
+               WHEN OTHER
+                   DISPLAY 'ARQUIVO DE CONTATOS BLOQUEADO OU '
+                       'ERRO NAO MAPEADO'
+                   DISPLAY 'FILE STATUS: ' WS-FS
+           END-EVALUATE
+           .
+       P210-FIM.
+
+      ******************************************************************
+      * P360-TRATA-ERRO-GRAVACAO: trata WS-FS apos INVALID KEY em
+      * WRITE/REWRITE/DELETE de CONTATOS, distinguindo chave duplicada
+      * (22) e disco cheio/limite do arquivo excedido (24) de qualquer
+      * outro erro de gravacao.
+      ******************************************************************
+       P360-TRATA-ERRO-GRAVACAO.
+           EVALUATE WS-FS
+               WHEN 22
+                   DISPLAY 'CHAVE DUPLICADA: CONTATO JA CADASTRADO'
+               WHEN 24
+                   DISPLAY 'DISCO CHEIO OU LIMITE DO ARQUIVO EXCEDIDO'
+               WHEN OTHER
+                   DISPLAY 'ERRO AO GRAVAR O CONTATO'
+                   DISPLAY 'FILE STATUS: ' WS-FS
+           END-EVALUATE
+           .
+       P360-FIM.
+
+      ******************************************************************
+      * P220-LE-ID-VALIDO / P230-LE-NOME-VALIDO: capturam ID-CONTATO e
+      * NM-CONTATO validos via ACCEPT, re-perguntando ate o operador
+      * informar um ID numerico de 01 a 99 e um nome nao em branco,
+      * em vez de deixar o dado invalido seguir ate o WRITE.
+      ******************************************************************
+       P220-LE-ID-VALIDO.
+           MOVE 'N'                     TO WS-ID-VALIDO
+
+           PERFORM UNTIL ID-VALIDO
+               DISPLAY 'NUMERO PARA INDENTIFICACAO:'
+               ACCEPT WS-ID-ALPHA
+
+               IF WS-ID-ALPHA IS NUMERIC AND WS-ID-ALPHA NOT EQUAL '00'
+                   MOVE WS-ID-ALPHA          TO WS-ID-CONTATO
+                   MOVE 'S'                  TO WS-ID-VALIDO
+               ELSE
+                   DISPLAY 'ID INVALIDO: INFORME UM NUMERO DE 01 A 99'
+               END-IF
+           END-PERFORM
+           .
+       P220-FIM.
+
+       P230-LE-NOME-VALIDO.
+           MOVE 'N'                     TO WS-NOME-VALIDO
+
+           PERFORM UNTIL NOME-VALIDO
+               ACCEPT WS-NM-CONTATO
+
+               IF WS-NM-CONTATO NOT EQUAL SPACES
+                   MOVE 'S'                  TO WS-NOME-VALIDO
+               ELSE
+                   DISPLAY 'NOME INVALIDO: NAO PODE FICAR EM BRANCO'
+               END-IF
+           END-PERFORM
+           .
+       P230-FIM.
+
+      ******************************************************************
+      * P400-BATCH: le TRANSACOES.DAT sequencialmente e grava cada
+      * transacao em CONTATOS.DAT usando a mesma logica de gravacao
+      * do modo interativo (P350-GRAVA-CONTATO).
+      ******************************************************************
+       P400-BATCH.
+           SET EOF-OK               TO FALSE
+
+           OPEN INPUT TRANSACOES
+
+           IF WS-FS-TRA NOT EQUAL 0 THEN
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE TRANSACOES'
+               DISPLAY 'FILE STATUS: ' WS-FS-TRA
+           ELSE
+               PERFORM P210-ABRE-CONTATOS THRU P210-FIM
 
-            STOP RUN.
+               IF FS-OK THEN
+                   PERFORM P410-LE-TRANSACAO THRU P410-FIM UNTIL EOF-OK
+               END-IF
+
+               CLOSE CONTATOS
+           END-IF
+
+           CLOSE TRANSACOES
+           .
+       P400-FIM.
+
+       P410-LE-TRANSACAO.
+           READ TRANSACOES
+               AT END
+                   SET EOF-OK TO TRUE
+               NOT AT END
+                   IF TRA-ID-CONTATO IS NOT NUMERIC
+                       OR TRA-ID-CONTATO EQUAL 0
+                       OR TRA-NM-CONTATO EQUAL SPACES
+                       DISPLAY 'TRANSACAO INVALIDA IGNORADA - ID: '
+                           TRA-ID-CONTATO
+                   ELSE
+                       MOVE TRA-ID-CONTATO       TO WS-ID-CONTATO
+                       MOVE TRA-NM-CONTATO       TO WS-NM-CONTATO
+                       MOVE TRA-TEL-CONTATO      TO WS-TEL-CONTATO
+                       MOVE TRA-EMAIL-CONTATO    TO WS-EMAIL-CONTATO
+                       MOVE TRA-END-CONTATO      TO WS-END-CONTATO
+
+                       PERFORM P350-GRAVA-CONTATO THRU P350-FIM
+                   END-IF
+           END-READ
+           .
+       P410-FIM.
+
+       P800-GRAVA-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE   TO WS-DATA-HORA-NUM
+
+           STRING WS-DH-DIA    '/' WS-DH-MES  '/' WS-DH-ANO ' '
+                  WS-DH-HORA   ':' WS-DH-MIN  ':' WS-DH-SEG
+                  DELIMITED BY SIZE INTO WS-DATA-HORA
+           END-STRING
+
+           OPEN EXTEND AUDITORIA
+
+           IF WS-FS-AUD EQUAL 35 THEN
+               OPEN OUTPUT AUDITORIA
+           END-IF
+
+           IF WS-FS-AUD EQUAL 0 THEN
+               MOVE WS-ID-CONTATO        TO AUD-ID-CONTATO
+               MOVE WS-AUD-OPERACAO      TO AUD-OPERACAO
+               MOVE WS-DATA-HORA         TO AUD-DATA-HORA
+
+               WRITE REG-AUDITORIA
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR AUDITORIA'
+               DISPLAY 'FILE STATUS: ' WS-FS-AUD
+           END-IF
+
+           CLOSE AUDITORIA
+           .
+       P800-FIM.
+
+       P900-FIM.
+           GOBACK
+           .
        END PROGRAM CADCONTT.
