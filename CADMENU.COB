@@ -0,0 +1,61 @@
+      ******************************************************************
+      * Author:Rodrigo Orlando
+      * Date:23/10/2022
+      * Purpose:menu principal do sistema de cadastro de contatos
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADMENU.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+         77 WS-OPCAO                          PIC X     VALUE SPACE.
+           88 OPCAO-CADASTRAR                 VALUE '1'.
+           88 OPCAO-LISTAR                    VALUE '2'.
+           88 OPCAO-ALTERAR-EXCLUIR           VALUE '3'.
+           88 OPCAO-PESQUISAR                 VALUE '4'.
+           88 OPCAO-SAIR                      VALUE '0'.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY '*** SISTEMA DE CADASTRO DE CONTATOS ***'
+           PERFORM P100-MENU         THRU P100-FIM UNTIL OPCAO-SAIR
+           PERFORM P900-FIM
+           .
+
+       P100-MENU.
+           DISPLAY ' '
+           DISPLAY '1 - CADASTRAR CONTATO'
+           DISPLAY '2 - LISTAR CONTATOS'
+           DISPLAY '3 - ALTERAR/EXCLUIR CONTATO'
+           DISPLAY '4 - PESQUISAR CONTATO POR NOME'
+           DISPLAY '0 - SAIR'
+           DISPLAY 'OPCAO: '
+           ACCEPT WS-OPCAO
+
+           EVALUATE TRUE
+               WHEN OPCAO-CADASTRAR
+                   CALL 'CADCONTT'
+               WHEN OPCAO-LISTAR
+                   CALL 'LISTCONT'
+               WHEN OPCAO-ALTERAR-EXCLUIR
+                   CALL 'CADCONTT'
+               WHEN OPCAO-PESQUISAR
+                   CALL 'PESQCONT'
+               WHEN OPCAO-SAIR
+                   DISPLAY 'ENCERRANDO O SISTEMA...'
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE
+           .
+       P100-FIM.
+
+       P900-FIM.
+           STOP RUN.
+       END PROGRAM CADMENU.
