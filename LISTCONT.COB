@@ -0,0 +1,75 @@
+      ******************************************************************
+      * Author:Rodrigo Orlando
+      * Date:23/10/2022
+      * Purpose:listar contatos cadastrados em CONTATOS.DAT
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTCONT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTATOS ASSIGN TO
+               'C:\Users\777\Desktop\ESTUDOS\CADV2\CONTATOS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+           COPY DB_CONTT.
+
+       WORKING-STORAGE SECTION.
+         77 WS-FS                             PIC 99.
+           88 FS-OK                           VALUE 0.
+         77 WS-EOF                            PIC X.
+           88 EOF-OK                          VALUE 'S' FALSE 'N'.
+         77 WS-TOTAL                          PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY '*** LISTAGEM DE CONTATOS ***'
+           SET EOF-OK               TO FALSE
+           MOVE 0                   TO WS-TOTAL
+
+           OPEN INPUT CONTATOS
+
+           IF FS-OK THEN
+               PERFORM P200-LISTA THRU P200-FIM UNTIL EOF-OK
+               DISPLAY '-------------------------------------------'
+               DISPLAY 'TOTAL DE CONTATOS LISTADOS: ' WS-TOTAL
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
+               DISPLAY 'FILE STATUS: ' WS-FS
+           END-IF
+
+           CLOSE CONTATOS
+
+           PERFORM P900-FIM
+           .
+
+       P200-LISTA.
+           READ CONTATOS NEXT RECORD
+               AT END
+                   SET EOF-OK TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-TOTAL
+                   DISPLAY ID-CONTATO ' - ' NM-CONTATO
+                       ' - ' TEL-CONTATO ' - ' EMAIL-CONTATO
+                       ' - ' END-CONTATO
+           END-READ
+           .
+       P200-FIM.
+
+       P900-FIM.
+           GOBACK.
+       END PROGRAM LISTCONT.
