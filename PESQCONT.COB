@@ -0,0 +1,105 @@
+      ******************************************************************
+      * Author:Rodrigo Orlando
+      * Date:23/10/2022
+      * Purpose:pesquisar contatos por nome em CONTATOS.DAT
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PESQCONT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTATOS ASSIGN TO
+               'C:\Users\777\Desktop\ESTUDOS\CADV2\CONTATOS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-CONTATO
+               ALTERNATE RECORD KEY IS NM-CONTATO WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTATOS.
+           COPY DB_CONTT.
+
+       WORKING-STORAGE SECTION.
+         77 WS-FS                             PIC 99.
+           88 FS-OK                           VALUE 0.
+         77 WS-EOF                            PIC X.
+           88 EOF-OK                          VALUE 'S' FALSE 'N'.
+         77 WS-NOME-PESQUISA                  PIC X(30).
+         77 WS-TAM                            PIC 9(02).
+         77 WS-TOTAL                          PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY '*** PESQUISA DE CONTATOS POR NOME ***'
+           DISPLAY 'NOME (OU INICIO DO NOME) PARA PESQUISAR:'
+           ACCEPT WS-NOME-PESQUISA
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NOME-PESQUISA))
+               TO WS-TAM
+
+           SET EOF-OK               TO FALSE
+           MOVE 0                   TO WS-TOTAL
+
+           OPEN INPUT CONTATOS
+
+           IF FS-OK THEN
+               MOVE WS-NOME-PESQUISA TO NM-CONTATO
+
+               START CONTATOS KEY IS NOT LESS THAN NM-CONTATO
+                   INVALID KEY
+                       SET EOF-OK TO TRUE
+               END-START
+
+               PERFORM P200-PESQUISA THRU P200-FIM UNTIL EOF-OK
+
+               IF WS-TOTAL EQUAL 0
+                   DISPLAY 'NENHUM CONTATO ENCONTRADO'
+               ELSE
+                   DISPLAY '-------------------------------------------'
+                   DISPLAY 'TOTAL DE CONTATOS ENCONTRADOS: ' WS-TOTAL
+               END-IF
+           ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUEIVO DE CONTATOS'
+               DISPLAY 'FILE STATUS: ' WS-FS
+           END-IF
+
+           CLOSE CONTATOS
+
+           PERFORM P900-FIM
+           .
+
+       P200-PESQUISA.
+           READ CONTATOS NEXT RECORD
+               AT END
+                   SET EOF-OK TO TRUE
+               NOT AT END
+                   IF WS-TAM EQUAL 0
+                       ADD 1 TO WS-TOTAL
+                       DISPLAY ID-CONTATO ' - ' NM-CONTATO
+                           ' - ' TEL-CONTATO ' - ' EMAIL-CONTATO
+                   ELSE
+                       IF NM-CONTATO(1:WS-TAM) EQUAL
+                           WS-NOME-PESQUISA(1:WS-TAM)
+                           ADD 1 TO WS-TOTAL
+                           DISPLAY ID-CONTATO ' - ' NM-CONTATO
+                               ' - ' TEL-CONTATO ' - ' EMAIL-CONTATO
+                       ELSE
+                           SET EOF-OK TO TRUE
+                       END-IF
+                   END-IF
+           END-READ
+           .
+       P200-FIM.
+
+       P900-FIM.
+           GOBACK.
+       END PROGRAM PESQCONT.
